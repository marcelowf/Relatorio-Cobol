@@ -6,20 +6,88 @@
       * Purpose: Programa com funcionalidade de criar relatorio a partir de uma base de dados.
       * Updates:
       * dataxx - Marcelo - Create Program
+      * 08/08/2026 - Marcelo - Quebra por situacao e total geral no relatorio.
+      * 08/08/2026 - Marcelo - Validacao do digito verificador do CNPJ,
+      *                        rejeitando os invalidos para arquivo de
+      *                        exceção em vez de imprimi-los no relatorio.
+      * 08/08/2026 - Marcelo - Descricao da situacao (copybook CBSITTAB)
+      *                        impressa ao lado do codigo no relatorio.
+      * 08/08/2026 - Marcelo - Nomes de arquivo passam a vir do arquivo
+      *                        de controle CBLZMW03.PARM, lido em
+      *                        1000-INICIALIZAR, em vez de fixos no
+      *                        FILE-CONTROL.
+      * 08/08/2026 - Marcelo - Quebra de pagina com numero de pagina
+      *                        incremental, reimprimindo o cabecalho
+      *                        a cada 55 linhas do relatorio.
+      * 08/08/2026 - Marcelo - Geracao de Relatorio.csv junto com o
+      *                        relatorio de largura fixa.
+      * 08/08/2026 - Marcelo - Checkpoint/restart: grava progresso em
+      *                        CBLZMW03.CKP e retoma dali se o job for
+      *                        reiniciado, em vez de reprocessar tudo.
+      * 08/08/2026 - Marcelo - Dentro de cada situacao, devedores agora
+      *                        saem ordenados por ARQ-VALO decrescente
+      *                        (maior exposicao primeiro).
+      * 08/08/2026 - Marcelo - Arquivo de auditoria (Auditoria.log) com
+      *                        data/hora, registros lidos/gravados e
+      *                        total de ARQ-VALO de cada execucao.
+      * 09/08/2026 - Marcelo - Validacao do marcador de fim de registro
+      *                        (ARQ-FIM), rejeitando registro truncado;
+      *                        conferencia da contagem final de
+      *                        registros lidos contra a quantidade
+      *                        esperada informada em CBLZMW03.PARM.
+      * 09/08/2026 - Marcelo - Revisao: checkpoint agora tambem grava e
+      *                        restaura os acumuladores de totais, nao
+      *                        so a posicao; layout do registro
+      *                        rejeitado corrigido para nao truncar o
+      *                        motivo; status de gravacao do checkpoint
+      *                        e de leitura de LISTA agora conferidos;
+      *                        marcador de fim de registro e a
+      *                        quantidade esperada passam a vir de
+      *                        CBLZMW03.PARM com validacao do valor
+      *                        informado.
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT LISTA ASSIGN TO
-           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício03\Devedores.txt'
+       SELECT CONTROLE ASSIGN TO
+           'CBLZMW03.PARM'
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WK-STATUS-P.
+
+       SELECT LISTA ASSIGN TO DYNAMIC WK-PATH-LISTA
            FILE STATUS IS WK-STATUS-E.
 
-       SELECT RELATORIO ASSIGN TO
-           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício03\Relatorio.txt'
+       SELECT LISTA-ORDENADA ASSIGN TO
+           'Devedores.ord'
+           FILE STATUS IS WK-STATUS-O.
+
+       SELECT WK-ARQ-ORDENACAO ASSIGN TO 'WKORD'.
+
+       SELECT RELATORIO ASSIGN TO DYNAMIC WK-PATH-RELATORIO
            FILE STATUS IS WK-STATUS-S.
 
+       SELECT REJEITADOS ASSIGN TO DYNAMIC WK-PATH-REJEITADOS
+           FILE STATUS IS WK-STATUS-R.
+
+       SELECT RELATORIO-CSV ASSIGN TO DYNAMIC WK-PATH-CSV
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WK-STATUS-C.
+
+       SELECT CHECKPOINT ASSIGN TO
+           'CBLZMW03.CKP'
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WK-STATUS-K.
+
+       SELECT AUDITORIA ASSIGN TO DYNAMIC WK-PATH-AUDITORIA
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WK-STATUS-A.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CONTROLE.
+
+       01 FL-CONTROLE-ARQ PIC X(100).
+
        FD LISTA RECORDING MODE IS F BLOCK CONTAINS 0 RECORDS.
 
        01 FL-LISTA-ARQ PIC X(33).
@@ -29,20 +97,157 @@
            02 ARQ-VALO PIC 9(13)V99.
            02 ARQ-FIM  PIC X(02).
 
+       FD LISTA-ORDENADA RECORDING MODE IS F BLOCK CONTAINS 0 RECORDS.
+
+       01 FL-LISTA-ORD-ARQ PIC X(33).
+
+       SD WK-ARQ-ORDENACAO.
+
+       01 SD-REG-ORDENACAO.
+           02 FILLER  PIC X(14).
+           02 SD-SITU PIC 9(02).
+           02 SD-VALO PIC 9(13)V99.
+           02 FILLER  PIC X(02).
+
        FD RELATORIO RECORDING MODE IS F BLOCK CONTAINS 0 RECORDS.
 
-       01 FL-RELATORIO-ARQ PIC X(60).
+       01 FL-RELATORIO-ARQ PIC X(80).
+
+       FD REJEITADOS RECORDING MODE IS F BLOCK CONTAINS 0 RECORDS.
+
+       01 FL-REJEITADOS-ARQ PIC X(82).
+
+       FD RELATORIO-CSV.
+
+       01 FL-RELATORIO-CSV-ARQ PIC X(40).
+
+       FD CHECKPOINT.
+
+       01 FL-CHECKPOINT-ARQ.
+           02 CKP-REGS-PROCESSADOS PIC 9(09).
+           02 CKP-PAGINA-ATUAL     PIC 9(04).
+           02 CKP-TOTAL-GERAL      PIC 9(13)V99.
+           02 CKP-SUBTOTAL-SITU    PIC 9(13)V99.
+           02 CKP-REGS-GRAVADOS    PIC 9(09).
+           02 CKP-SITU-ANTERIOR    PIC 9(02).
+           02 CKP-PRIMEIRA-LEITURA PIC X(01).
+           02 CKP-LINHAS-PAGINA    PIC 9(04).
+
+       FD AUDITORIA.
+
+       01 FL-AUDITORIA-ARQ PIC X(60).
 
        WORKING-STORAGE SECTION.
        01 WK-STATUS-E PIC 9(02) VALUE ZEROS.
+       01 WK-STATUS-O PIC 9(02) VALUE ZEROS.
        01 WK-STATUS-S PIC 9(02) VALUE ZEROS.
+       01 WK-STATUS-R PIC 9(02) VALUE ZEROS.
+       01 WK-STATUS-P PIC 9(02) VALUE ZEROS.
+       01 WK-STATUS-C PIC 9(02) VALUE ZEROS.
+       01 WK-STATUS-K PIC 9(02) VALUE ZEROS.
+       01 WK-STATUS-A PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * Nomes de arquivo parametrizados. O valor abaixo eh o default
+      * usado quando CBLZMW03.PARM nao existe ou nao traz a linha
+      * correspondente - operacao pode sobrescreve-los sem recompilar.
+      *-----------------------------------------------------------------
+       01 WK-PATH-LISTA PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício03\Devedores.txt'.
+       01 WK-PATH-RELATORIO PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício03\Relatorio.txt'.
+       01 WK-PATH-REJEITADOS PIC X(100) VALUE
+           'Devedores-Rejeitados.txt'.
+       01 WK-PATH-CSV PIC X(100) VALUE
+           'Relatorio.csv'.
+       01 WK-PATH-AUDITORIA PIC X(100) VALUE
+           'Auditoria.log'.
 
-       01 WK-CABEC-L  PIC X(60) VALUE ALL '='.
+      *-----------------------------------------------------------------
+      * Quantidade de registros esperada para o dia (6a linha de
+      * CBLZMW03.PARM, digitada sem necessidade de zeros a esquerda).
+      * Zero significa que a conferencia de contagem final
+      * (2960-RECONCILIAR-CONTAGEM) fica desligada. WK-QTD-TAM guarda o
+      * tamanho do valor digitado, usado por 1055-CONVERTER-QTD-ESPERADA
+      * para alinhar o valor a direita e completar com zeros antes de
+      * redefini-lo como numerico.
+      *-----------------------------------------------------------------
+       01 WK-QTD-TAM PIC 9(03) VALUE ZEROS.
+       01 WK-QTD-ESPERADA-ALFA PIC X(09) JUSTIFIED RIGHT VALUE ZEROS.
+       01 WK-QTD-ESPERADA REDEFINES WK-QTD-ESPERADA-ALFA PIC 9(09).
+
+      *-----------------------------------------------------------------
+      * Linha do arquivo CSV (Relatorio.csv), gerado junto com o
+      * relatorio de largura fixa para carga direta em planilha.
+      *-----------------------------------------------------------------
+       01 WK-LINHA-CSV.
+           02 WK-CSV-CNPJ  PIC 9(14).
+           02 WK-CSV-VIR1  PIC X(01) VALUE ','.
+           02 WK-CSV-SITU  PIC 9(02).
+           02 WK-CSV-VIR2  PIC X(01) VALUE ','.
+           02 WK-CSV-VALO  PIC Z(12)9.99.
+
+      *-----------------------------------------------------------------
+      * Linha do arquivo de auditoria (Auditoria.log) - um registro por
+      * execucao, com data/hora do processamento, quantidade de
+      * registros lidos e gravados e o total de ARQ-VALO do run.
+      *-----------------------------------------------------------------
+       01 WK-LINHA-AUDITORIA.
+           02 AUD-DATA          PIC X(10).
+           02 AUD-SP01          PIC X(01) VALUE SPACE.
+           02 AUD-HORA          PIC X(08).
+           02 AUD-SP02          PIC X(01) VALUE SPACE.
+           02 AUD-REGS-LIDOS    PIC 9(09).
+           02 AUD-SP03          PIC X(01) VALUE SPACE.
+           02 AUD-REGS-GRAVADOS PIC 9(09).
+           02 AUD-SP04          PIC X(01) VALUE SPACE.
+           02 AUD-VALOR-TOTAL   PIC Z(13)9.99.
+           02 AUD-SP05          PIC X(01) VALUE SPACE.
+           02 AUD-DIVERGENCIA   PIC X(01) VALUE 'N'.
+
+       01 WK-REGS-GRAVADOS PIC 9(09) VALUE ZEROS.
+
+       01 WK-CABEC-L  PIC X(80) VALUE ALL '='.
 
        01 WK-CABEC01.
            02 WK-CABEC01-PROG PIC X(20) VALUE 'CBLZMW03'.
            02 WK-CABEC01-IMPR PIC X(20) VALUE 'VOLVO S.A.'.
            02 WK-CABEC01-MASK PIC XXXXXXXXXX.
+           02 WK-CABEC01-SP01 PIC X(05) VALUE SPACES.
+           02 WK-CABEC01-PAG-LIT PIC X(07) VALUE 'PAGINA '.
+           02 WK-CABEC01-PAG-NUM PIC 9(04) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * Controle de quebra de pagina do relatorio.
+      *-----------------------------------------------------------------
+       01 WK-CTRL-PAGINA.
+           02 WK-PAGINA-ATUAL    PIC 9(04) VALUE ZEROS.
+           02 WK-LINHAS-PAGINA   PIC 9(04) VALUE ZEROS.
+           02 WK-LIMITE-LINHAS   PIC 9(04) VALUE 55.
+
+       01 WK-LINHA-PENDENTE PIC X(80) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Checkpoint/restart: a cada WK-CKP-INTERVALO registros lidos de
+      * LISTA-ORDENADA, o progresso e gravado em CBLZMW03.CKP. Se o job
+      * for reiniciado, 1060-LER-CHECKPOINT encontra esse arquivo e o
+      * processamento continua do registro seguinte em vez de repetir
+      * tudo desde o inicio. O intervalo tem que ser 1 (gravar a cada
+      * registro): RELATORIO/RELATORIO-CSV/REJEITADOS ja recebem uma
+      * linha por registro processado, e o restart reabre esses tres
+      * arquivos em EXTEND a partir do fim fisico deles, nao a partir
+      * da posicao do checkpoint; qualquer intervalo maior que 1
+      * deixaria registros ja gravados nesses arquivos sem checkpoint
+      * correspondente, e o restart os reprocessaria e duplicaria.
+      *-----------------------------------------------------------------
+       01 WK-CTRL-CHECKPOINT.
+           02 WK-CKP-INTERVALO       PIC 9(05) VALUE 00001.
+           02 WK-CKP-REGS-RESTART    PIC 9(09) VALUE ZEROS.
+           02 WK-CKP-QUOCIENTE       PIC 9(09) VALUE ZEROS.
+           02 WK-CKP-RESTO           PIC 9(05) VALUE ZEROS.
+           02 WK-CKP-IDX             PIC 9(09) VALUE ZEROS.
+
+       01 WK-REGS-PROCESSADOS PIC 9(09) VALUE ZEROS.
 
        01 WK-DATA-SYS.
            02 WK-YEAR-SYS  PIC 9(04) VALUE ZEROS.
@@ -64,6 +269,7 @@
        01 WK-LINDIT01.
            02 WK-LINDIT01-CNPJ PIC X(20) VALUE 'CNPJ'.
            02 WK-LINDIT01-SITU PIC X(20) VALUE 'SITUACAO'.
+           02 WK-LINDIT01-DESC PIC X(20) VALUE 'DESCRICAO'.
            02 WK-LINDIT01-VALO PIC X(20) VALUE 'VALOR'.
 
 
@@ -72,12 +278,90 @@
            02 WK-LINDIT02-SP01 PIC X(06)    VALUE SPACES.
            02 WK-LINDIT02-SITU PIC 9(02)    VALUE ZEROS.
            02 WK-LINDIT02-SP02 PIC X(18)    VALUE SPACES.
+           02 WK-LINDIT02-DESC PIC X(20)    VALUE SPACES.
            02 WK-LINDIT02-VALO PIC ZZZZZZZZZZZZZZZZZZV99 VALUE SPACES.
 
        01 WK-LINDIT02-VALO-MASK PIC 9(18)V99 VALUE ZEROS.
 
+      *-----------------------------------------------------------------
+      * Linha de subtotal por situacao e linha de total geral. VALO
+      * fica alinhado ao byte 61 nas duas linhas, mesma posicao da
+      * coluna VALOR de WK-LINDIT01/WK-LINDIT02 (CNPJ+SITU+DESCRICAO
+      * ocupam os 60 bytes anteriores desde que a coluna DESCRICAO
+      * alargou a linha de 60 para 80 bytes.
+      *-----------------------------------------------------------------
+       01 WK-LINSUB.
+           02 WK-LINSUB-DESC   PIC X(17) VALUE 'SUBTOTAL SITUACAO'.
+           02 WK-LINSUB-SITU   PIC 9(02) VALUE ZEROS.
+           02 WK-LINSUB-SP01   PIC X(41) VALUE SPACES.
+           02 WK-LINSUB-VALO   PIC ZZZZZZZZZZZZZZZZZZV99 VALUE SPACES.
+
+       01 WK-LINTOT.
+           02 WK-LINTOT-DESC   PIC X(60) VALUE 'TOTAL GERAL'.
+           02 WK-LINTOT-VALO   PIC ZZZZZZZZZZZZZZZZZZV99 VALUE SPACES.
+
+       01 WK-VALO-MASK2 PIC 9(18)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * Tabela de descricoes da situacao do devedor.
+      *-----------------------------------------------------------------
+       COPY CBSITTAB.
+
+      *-----------------------------------------------------------------
+      * Validacao do digito verificador do CNPJ (modulo 11) e registro
+      * de rejeicao para o arquivo de exceção.
+      *-----------------------------------------------------------------
+       01 WK-CNPJ-NUM                PIC 9(14) VALUE ZEROS.
+       01 WK-CNPJ-DIGITOS REDEFINES WK-CNPJ-NUM
+                                     PIC 9(01) OCCURS 14.
+
+       01 WK-CNPJ-PESO1               PIC X(12) VALUE '543298765432'.
+       01 WK-CNPJ-PESO1-TAB REDEFINES WK-CNPJ-PESO1
+                                       PIC 9(01) OCCURS 12.
+
+       01 WK-CNPJ-PESO2               PIC X(13) VALUE '6543298765432'.
+       01 WK-CNPJ-PESO2-TAB REDEFINES WK-CNPJ-PESO2
+                                       PIC 9(01) OCCURS 13.
+
+       01 WK-CNPJ-CONTROLE.
+           02 WK-CNPJ-IDX        PIC 9(02) VALUE ZEROS.
+           02 WK-CNPJ-SOMA       PIC 9(05) VALUE ZEROS.
+           02 WK-CNPJ-RESTO      PIC 9(05) VALUE ZEROS.
+           02 WK-CNPJ-DV1-CALC   PIC 9(01) VALUE ZEROS.
+           02 WK-CNPJ-DV2-CALC   PIC 9(01) VALUE ZEROS.
+           02 WK-CNPJ-VALIDO     PIC X(01) VALUE 'S'.
+
+      *-----------------------------------------------------------------
+      * Validacao do marcador de fim de registro (ARQ-FIM). Registro
+      * com marcador diferente do esperado indica transmissao truncada.
+      * 'FM' e o default usado quando CBLZMW03.PARM nao traz a 7a linha
+      * (marcador especifico do feed) - ver 1050-LER-PARAMETROS.
+      *-----------------------------------------------------------------
+       01 WK-FIM-ESPERADO PIC X(02) VALUE 'FM'.
+       01 WK-FIM-VALIDO   PIC X(01) VALUE 'S'.
+
+       01 WK-REG-REJEITADO.
+           02 WK-REJ-CNPJ   PIC 9(14)    VALUE ZEROS.
+           02 WK-REJ-SP01   PIC X(02)    VALUE SPACES.
+           02 WK-REJ-SITU   PIC 9(02)    VALUE ZEROS.
+           02 WK-REJ-SP02   PIC X(02)    VALUE SPACES.
+           02 WK-REJ-VALO   PIC ZZZZZZZZZZZZZZZZZZV99 VALUE SPACES.
+           02 WK-REJ-SP03   PIC X(02)    VALUE SPACES.
+           02 WK-REJ-MOTIVO PIC X(40)    VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Acumuladores e controle de quebra por situacao.
+      *-----------------------------------------------------------------
+       01 WK-TOTAIS.
+           02 WK-PRIMEIRA-LEITURA PIC X(01)    VALUE 'S'.
+           02 WK-SITU-ANTERIOR    PIC 9(02)    VALUE ZEROS.
+           02 WK-SUBTOTAL-SITU    PIC 9(13)V99 VALUE ZEROS.
+           02 WK-TOTAL-GERAL      PIC 9(13)V99 VALUE ZEROS.
+
        01 WK-FIM-ARQ PIC X(01) VALUE 'N'.
 
+       01 WK-DIVERGENCIA-CONTAGEM PIC X(01) VALUE 'N'.
+
        PROCEDURE DIVISION.
            PERFORM 1000-INICIALIZAR.
            PERFORM 2000-PROCESSAR UNTIL WK-FIM-ARQ = 'S'.
@@ -87,6 +371,9 @@
       * INICIALIZAR
       *-----------------------------------------------------------------
        1000-INICIALIZAR SECTION.
+           PERFORM 1050-LER-PARAMETROS.
+           PERFORM 1060-LER-CHECKPOINT.
+
            ACCEPT WK-DATA-SYS FROM DATE YYYYMMDD.
 
            MOVE WK-DAY-SYS TO WK-CABEC01-MASK (1:2).
@@ -103,16 +390,122 @@
            MOVE ':' TO WK-CABEC02-HORA-MASK (3:1)
                        WK-CABEC02-HORA-MASK (6:1).
 
-           OPEN INPUT LISTA.
+           SORT WK-ARQ-ORDENACAO
+               ON ASCENDING KEY SD-SITU
+               ON DESCENDING KEY SD-VALO
+               USING LISTA
+               GIVING LISTA-ORDENADA.
+
            IF WK-STATUS-E NOT EQUAL ZEROS
                DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-E
            END-IF.
 
-           OPEN OUTPUT RELATORIO.
-           IF WK-STATUS-S NOT EQUAL ZEROS
-               DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-S
+           OPEN INPUT LISTA-ORDENADA.
+           IF WK-STATUS-O NOT EQUAL ZEROS
+               DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-O
            END-IF.
 
+           IF WK-CKP-REGS-RESTART GREATER ZEROS
+               PERFORM 1070-REPOSICIONAR-LISTA
+
+               OPEN EXTEND RELATORIO
+               IF WK-STATUS-S NOT EQUAL ZEROS
+                   DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-S
+               END-IF
+
+               OPEN EXTEND REJEITADOS
+               IF WK-STATUS-R NOT EQUAL ZEROS
+                   DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-R
+               END-IF
+
+               OPEN EXTEND RELATORIO-CSV
+               IF WK-STATUS-C NOT EQUAL ZEROS
+                   DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-C
+               END-IF
+           ELSE
+               OPEN OUTPUT RELATORIO
+               IF WK-STATUS-S NOT EQUAL ZEROS
+                   DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-S
+               END-IF
+
+               OPEN OUTPUT REJEITADOS
+               IF WK-STATUS-R NOT EQUAL ZEROS
+                   DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-R
+               END-IF
+
+               OPEN OUTPUT RELATORIO-CSV
+               IF WK-STATUS-C NOT EQUAL ZEROS
+                   DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-C
+               END-IF
+
+               PERFORM 1100-IMPRIMIR-CABECALHO
+           END-IF.
+
+       1000-INICIALIZAR-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * LER-CHECKPOINT - verifica se existe um checkpoint de uma
+      * execucao anterior incompleta (CBLZMW03.CKP) e, se existir,
+      * recupera quantos registros ja haviam sido processados, em que
+      * pagina do relatorio o job estava e os acumuladores de totais e
+      * de quebra de situacao, para que o restart
+      * continue os totais em vez de reiniciar do zero.
+      *-----------------------------------------------------------------
+       1060-LER-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINT.
+           IF WK-STATUS-K EQUAL ZEROS
+               READ CHECKPOINT
+               IF WK-STATUS-K EQUAL ZEROS
+                   MOVE CKP-REGS-PROCESSADOS TO WK-CKP-REGS-RESTART
+                   MOVE CKP-PAGINA-ATUAL TO WK-PAGINA-ATUAL
+                   MOVE CKP-TOTAL-GERAL TO WK-TOTAL-GERAL
+                   MOVE CKP-SUBTOTAL-SITU TO WK-SUBTOTAL-SITU
+                   MOVE CKP-REGS-GRAVADOS TO WK-REGS-GRAVADOS
+                   MOVE CKP-SITU-ANTERIOR TO WK-SITU-ANTERIOR
+                   MOVE CKP-PRIMEIRA-LEITURA TO WK-PRIMEIRA-LEITURA
+                   MOVE CKP-LINHAS-PAGINA TO WK-LINHAS-PAGINA
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+
+       1060-LER-CHECKPOINT-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * REPOSICIONAR-LISTA - em um restart, avanca LISTA-ORDENADA ate
+      * o primeiro registro ainda nao processado na execucao anterior.
+      *-----------------------------------------------------------------
+       1070-REPOSICIONAR-LISTA SECTION.
+           PERFORM 1071-PULAR-REGISTRO
+               VARYING WK-CKP-IDX FROM 1 BY 1
+               UNTIL WK-CKP-IDX GREATER WK-CKP-REGS-RESTART
+                  OR WK-FIM-ARQ EQUAL 'S'.
+
+           MOVE WK-CKP-REGS-RESTART TO WK-REGS-PROCESSADOS.
+
+       1070-REPOSICIONAR-LISTA-FIM.
+           EXIT.
+
+       1071-PULAR-REGISTRO SECTION.
+           READ LISTA-ORDENADA INTO FL-LISTA-ARQ.
+           IF WK-STATUS-O EQUAL 10
+               MOVE 'S' TO WK-FIM-ARQ
+           END-IF.
+
+       1071-PULAR-REGISTRO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * IMPRIMIR-CABECALHO - escreve o bloco de cabecalho do relatorio
+      * (linhas e titulos das colunas) com o numero de pagina corrente,
+      * zerando a contagem de linhas da pagina. Chamada na abertura do
+      * relatorio e, de novo, a cada quebra de pagina em 2700.
+      *-----------------------------------------------------------------
+       1100-IMPRIMIR-CABECALHO SECTION.
+           ADD 1 TO WK-PAGINA-ATUAL.
+           MOVE WK-PAGINA-ATUAL TO WK-CABEC01-PAG-NUM.
+
            MOVE WK-CABEC-L TO FL-RELATORIO-ARQ.
            WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE.
 
@@ -128,40 +521,471 @@
            MOVE WK-LINDIT01 TO FL-RELATORIO-ARQ.
            WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE.
 
-       1000-INICIALIZAR-FIM.
+           MOVE ZEROS TO WK-LINHAS-PAGINA.
+
+       1100-IMPRIMIR-CABECALHO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * LER-PARAMETROS - le CBLZMW03.PARM, se existir, e sobrepoe os
+      * nomes de arquivo default (LISTA/RELATORIO/REJEITADOS/CSV/
+      * AUDITORIA), uma linha por arquivo, nessa ordem, seguida de:
+      *   6a linha - quantidade de registros esperada no dia (ate 9
+      *              digitos, sem necessidade de zeros a esquerda),
+      *              usada por 2960-RECONCILIAR-CONTAGEM;
+      *   7a linha - marcador de fim de registro (2 posicoes) usado por
+      *              2400-VALIDAR-FIM no lugar do default 'FM'.
+      * Linha ausente ou em branco mantem o default de cada item.
+      *-----------------------------------------------------------------
+       1050-LER-PARAMETROS SECTION.
+           OPEN INPUT CONTROLE.
+           IF WK-STATUS-P EQUAL ZEROS
+               READ CONTROLE
+               IF WK-STATUS-P EQUAL ZEROS
+                   AND FL-CONTROLE-ARQ NOT EQUAL SPACES
+                   MOVE FL-CONTROLE-ARQ TO WK-PATH-LISTA
+               END-IF
+
+               READ CONTROLE
+               IF WK-STATUS-P EQUAL ZEROS
+                   AND FL-CONTROLE-ARQ NOT EQUAL SPACES
+                   MOVE FL-CONTROLE-ARQ TO WK-PATH-RELATORIO
+               END-IF
+
+               READ CONTROLE
+               IF WK-STATUS-P EQUAL ZEROS
+                   AND FL-CONTROLE-ARQ NOT EQUAL SPACES
+                   MOVE FL-CONTROLE-ARQ TO WK-PATH-REJEITADOS
+               END-IF
+
+               READ CONTROLE
+               IF WK-STATUS-P EQUAL ZEROS
+                   AND FL-CONTROLE-ARQ NOT EQUAL SPACES
+                   MOVE FL-CONTROLE-ARQ TO WK-PATH-CSV
+               END-IF
+
+               READ CONTROLE
+               IF WK-STATUS-P EQUAL ZEROS
+                   AND FL-CONTROLE-ARQ NOT EQUAL SPACES
+                   MOVE FL-CONTROLE-ARQ TO WK-PATH-AUDITORIA
+               END-IF
+
+               READ CONTROLE
+               IF WK-STATUS-P EQUAL ZEROS
+                   AND FL-CONTROLE-ARQ NOT EQUAL SPACES
+                   PERFORM 1055-CONVERTER-QTD-ESPERADA
+               END-IF
+
+               READ CONTROLE
+               IF WK-STATUS-P EQUAL ZEROS
+                   AND FL-CONTROLE-ARQ NOT EQUAL SPACES
+                   MOVE FL-CONTROLE-ARQ (1:2) TO WK-FIM-ESPERADO
+               END-IF
+
+               CLOSE CONTROLE
+           END-IF.
+
+       1050-LER-PARAMETROS-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CONVERTER-QTD-ESPERADA - converte a 6a linha de CBLZMW03.PARM
+      * (quantidade esperada digitada sem zeros a esquerda) para o
+      * campo numerico WK-QTD-ESPERADA: mede o tamanho do valor
+      * digitado, alinha a direita e completa com zeros; um valor com
+      * mais de 9 digitos ou que contenha caractere nao numerico
+      * desliga a conferencia e avisa no console em vez de deixar lixo
+      * na redefinicao numerica.
+      *-----------------------------------------------------------------
+       1055-CONVERTER-QTD-ESPERADA SECTION.
+           MOVE ZEROS TO WK-QTD-TAM.
+           INSPECT FL-CONTROLE-ARQ TALLYING WK-QTD-TAM
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           IF WK-QTD-TAM GREATER ZEROS
+               AND WK-QTD-TAM NOT GREATER 9
+               MOVE FL-CONTROLE-ARQ (1:WK-QTD-TAM)
+                   TO WK-QTD-ESPERADA-ALFA
+               INSPECT WK-QTD-ESPERADA-ALFA
+                   REPLACING LEADING SPACE BY ZERO
+               IF WK-QTD-ESPERADA-ALFA NOT NUMERIC
+                   MOVE ZEROS TO WK-QTD-ESPERADA-ALFA
+                   DISPLAY
+                       'ALERTA: QTDE ESPERADA INVALIDA EM CBLZMW03.PARM'
+               END-IF
+           ELSE
+               DISPLAY 'ALERTA: QTDE ESPERADA INVALIDA EM CBLZMW03.PARM'
+           END-IF.
+
+       1055-CONVERTER-QTD-ESPERADA-FIM.
            EXIT.
+
       *-----------------------------------------------------------------
       * PROCESSAR
       *-----------------------------------------------------------------
        2000-PROCESSAR SECTION.
-           READ LISTA.
+           READ LISTA-ORDENADA INTO FL-LISTA-ARQ.
 
-           IF WK-STATUS-E EQUAL 04
+           IF WK-STATUS-O EQUAL 10
                MOVE 'S' TO WK-FIM-ARQ
            ELSE
-               IF WK-STATUS-E NOT EQUAL 00
-                   DISPLAY 'ERRO DE LEITURA DE ARQUIVO ' WK-STATUS-E
+               IF WK-STATUS-O NOT EQUAL 00
+                   DISPLAY 'ERRO DE LEITURA DE ARQUIVO ' WK-STATUS-O
+               END-IF
+           END-IF.
+
+           IF WK-FIM-ARQ NOT EQUAL 'S'
+               ADD 1 TO WK-REGS-PROCESSADOS
+               PERFORM 2100-ACUMULAR-TOTAIS
+               PERFORM 2200-VALIDAR-CNPJ
+               PERFORM 2400-VALIDAR-FIM
+               IF WK-CNPJ-VALIDO EQUAL 'S'
+                   AND WK-FIM-VALIDO EQUAL 'S'
+                   PERFORM 2300-TRADUZIR-SITUACAO
+                   PERFORM 2500-MONTAR-LINHA-DETALHE
+               ELSE
+                   PERFORM 2600-REJEITAR-REGISTRO
+               END-IF
+
+               DIVIDE WK-REGS-PROCESSADOS BY WK-CKP-INTERVALO
+                   GIVING WK-CKP-QUOCIENTE
+                   REMAINDER WK-CKP-RESTO
+               IF WK-CKP-RESTO EQUAL ZEROS
+                   PERFORM 2800-GRAVAR-CHECKPOINT
                END-IF
            END-IF.
 
+       2000-PROCESSAR-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * TRADUZIR-SITUACAO - busca na tabela CBSITTAB a descricao
+      * correspondente ao codigo de situacao do devedor.
+      *-----------------------------------------------------------------
+       2300-TRADUZIR-SITUACAO SECTION.
+           SET WK-TAB-SITU-IDX TO 1.
+           SEARCH WK-TAB-SITU-ITEM
+               AT END
+                   MOVE WK-SITU-DESC-DEFAULT TO WK-LINDIT02-DESC
+               WHEN WK-TAB-SITU-COD (WK-TAB-SITU-IDX) EQUAL ARQ-SITU
+                   MOVE WK-TAB-SITU-DESC (WK-TAB-SITU-IDX)
+                       TO WK-LINDIT02-DESC
+           END-SEARCH.
+
+       2300-TRADUZIR-SITUACAO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDAR-CNPJ - confere os dois digitos verificadores do CNPJ
+      * pelo algoritmo de modulo 11.
+      *-----------------------------------------------------------------
+       2200-VALIDAR-CNPJ SECTION.
+           MOVE 'S' TO WK-CNPJ-VALIDO.
+           MOVE ARQ-CNPJ TO WK-CNPJ-NUM.
+
+           IF ARQ-CNPJ EQUAL ZEROS
+               MOVE 'N' TO WK-CNPJ-VALIDO
+           END-IF.
+
+           MOVE ZEROS TO WK-CNPJ-SOMA.
+           PERFORM 2210-SOMAR-DV1 VARYING WK-CNPJ-IDX FROM 1 BY 1
+               UNTIL WK-CNPJ-IDX > 12.
+           DIVIDE WK-CNPJ-SOMA BY 11 GIVING WK-CNPJ-RESTO
+               REMAINDER WK-CNPJ-RESTO.
+           IF WK-CNPJ-RESTO < 2
+               MOVE 0 TO WK-CNPJ-DV1-CALC
+           ELSE
+               COMPUTE WK-CNPJ-DV1-CALC = 11 - WK-CNPJ-RESTO
+           END-IF.
+           IF WK-CNPJ-DV1-CALC NOT EQUAL WK-CNPJ-DIGITOS (13)
+               MOVE 'N' TO WK-CNPJ-VALIDO
+           END-IF.
+
+           MOVE ZEROS TO WK-CNPJ-SOMA.
+           PERFORM 2220-SOMAR-DV2 VARYING WK-CNPJ-IDX FROM 1 BY 1
+               UNTIL WK-CNPJ-IDX > 13.
+           DIVIDE WK-CNPJ-SOMA BY 11 GIVING WK-CNPJ-RESTO
+               REMAINDER WK-CNPJ-RESTO.
+           IF WK-CNPJ-RESTO < 2
+               MOVE 0 TO WK-CNPJ-DV2-CALC
+           ELSE
+               COMPUTE WK-CNPJ-DV2-CALC = 11 - WK-CNPJ-RESTO
+           END-IF.
+           IF WK-CNPJ-DV2-CALC NOT EQUAL WK-CNPJ-DIGITOS (14)
+               MOVE 'N' TO WK-CNPJ-VALIDO
+           END-IF.
+
+       2200-VALIDAR-CNPJ-FIM.
+           EXIT.
+
+       2210-SOMAR-DV1 SECTION.
+           COMPUTE WK-CNPJ-SOMA = WK-CNPJ-SOMA +
+               (WK-CNPJ-DIGITOS (WK-CNPJ-IDX) *
+                WK-CNPJ-PESO1-TAB (WK-CNPJ-IDX)).
+
+       2210-SOMAR-DV1-FIM.
+           EXIT.
+
+       2220-SOMAR-DV2 SECTION.
+           COMPUTE WK-CNPJ-SOMA = WK-CNPJ-SOMA +
+               (WK-CNPJ-DIGITOS (WK-CNPJ-IDX) *
+                WK-CNPJ-PESO2-TAB (WK-CNPJ-IDX)).
+
+       2220-SOMAR-DV2-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDAR-FIM - confere o marcador de fim de registro (ARQ-FIM).
+      * Um marcador diferente do esperado indica transmissao truncada,
+      * e o registro e desviado para o arquivo de exceção junto com os
+      * CNPJs invalidos.
+      *-----------------------------------------------------------------
+       2400-VALIDAR-FIM SECTION.
+           MOVE 'S' TO WK-FIM-VALIDO.
+           IF ARQ-FIM NOT EQUAL WK-FIM-ESPERADO
+               MOVE 'N' TO WK-FIM-VALIDO
+           END-IF.
+
+       2400-VALIDAR-FIM-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ACUMULAR-TOTAIS - controla a quebra de situacao e os totais
+      *-----------------------------------------------------------------
+       2100-ACUMULAR-TOTAIS SECTION.
+           ADD ARQ-VALO TO WK-TOTAL-GERAL.
+
+           IF WK-PRIMEIRA-LEITURA EQUAL 'S'
+               MOVE ARQ-SITU TO WK-SITU-ANTERIOR
+               MOVE 'N' TO WK-PRIMEIRA-LEITURA
+           ELSE
+               IF ARQ-SITU NOT EQUAL WK-SITU-ANTERIOR
+                   PERFORM 2900-QUEBRA-SITUACAO
+                   MOVE ARQ-SITU TO WK-SITU-ANTERIOR
+               END-IF
+           END-IF.
+
+           ADD ARQ-VALO TO WK-SUBTOTAL-SITU.
+
+       2100-ACUMULAR-TOTAIS-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * MONTAR-LINHA-DETALHE - monta e escreve a linha de detalhe
+      *-----------------------------------------------------------------
+       2500-MONTAR-LINHA-DETALHE SECTION.
            MOVE ARQ-CNPJ TO WK-LINDIT02-CNPJ.
            MOVE ARQ-SITU TO WK-LINDIT02-SITU.
            MOVE ARQ-VALO TO WK-LINDIT02-VALO-MASK.
            MOVE WK-LINDIT02-VALO-MASK TO WK-LINDIT02-VALO.
 
-
            MOVE WK-LINDIT02 TO FL-RELATORIO-ARQ.
+           PERFORM 2700-ESCREVER-LINHA-RELATORIO.
+
+           MOVE ARQ-CNPJ TO WK-CSV-CNPJ.
+           MOVE ARQ-SITU TO WK-CSV-SITU.
+           MOVE ARQ-VALO TO WK-CSV-VALO.
+           MOVE WK-LINHA-CSV TO FL-RELATORIO-CSV-ARQ.
+           WRITE FL-RELATORIO-CSV-ARQ.
+
+           ADD 1 TO WK-REGS-GRAVADOS.
+
+       2500-MONTAR-LINHA-DETALHE-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ESCREVER-LINHA-RELATORIO - grava a linha ja montada em
+      * FL-RELATORIO-ARQ, reimprimindo o cabecalho (com nova PAGINA)
+      * antes dela quando a pagina corrente atinge o limite de linhas.
+      *-----------------------------------------------------------------
+       2700-ESCREVER-LINHA-RELATORIO SECTION.
+           IF WK-LINHAS-PAGINA NOT LESS WK-LIMITE-LINHAS
+               MOVE FL-RELATORIO-ARQ TO WK-LINHA-PENDENTE
+               PERFORM 1100-IMPRIMIR-CABECALHO
+               MOVE WK-LINHA-PENDENTE TO FL-RELATORIO-ARQ
+           END-IF.
+
            WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE.
+           ADD 1 TO WK-LINHAS-PAGINA.
 
-       2000-PROCESSAR-FIM.
+       2700-ESCREVER-LINHA-RELATORIO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * GRAVAR-CHECKPOINT - grava em CBLZMW03.CKP quantos registros ja
+      * foram processados, a pagina corrente do relatorio e os
+      * acumuladores de totais e de quebra de situacao, para que um
+      * restart retome a partir daqui (posicao e totais) em vez de
+      * repetir o arquivo todo.
+      *-----------------------------------------------------------------
+       2800-GRAVAR-CHECKPOINT SECTION.
+           MOVE WK-REGS-PROCESSADOS TO CKP-REGS-PROCESSADOS.
+           MOVE WK-PAGINA-ATUAL TO CKP-PAGINA-ATUAL.
+           MOVE WK-TOTAL-GERAL TO CKP-TOTAL-GERAL.
+           MOVE WK-SUBTOTAL-SITU TO CKP-SUBTOTAL-SITU.
+           MOVE WK-REGS-GRAVADOS TO CKP-REGS-GRAVADOS.
+           MOVE WK-SITU-ANTERIOR TO CKP-SITU-ANTERIOR.
+           MOVE WK-PRIMEIRA-LEITURA TO CKP-PRIMEIRA-LEITURA.
+           MOVE WK-LINHAS-PAGINA TO CKP-LINHAS-PAGINA.
+
+           OPEN OUTPUT CHECKPOINT.
+           IF WK-STATUS-K NOT EQUAL ZEROS
+               DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-K
+           ELSE
+               WRITE FL-CHECKPOINT-ARQ
+               CLOSE CHECKPOINT
+               IF WK-STATUS-K NOT EQUAL ZEROS
+                   DISPLAY 'ERRO AO FECHAR O ARQUIVO ' WK-STATUS-K
+               END-IF
+           END-IF.
+
+       2800-GRAVAR-CHECKPOINT-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * LIMPAR-CHECKPOINT - chamada quando o job termina normalmente
+      * (LISTA-ORDENADA ate o fim), zera CBLZMW03.CKP para que a
+      * proxima execucao comece do zero em vez de ser tratada como
+      * continuacao de uma execucao anterior.
+      *-----------------------------------------------------------------
+       2850-LIMPAR-CHECKPOINT SECTION.
+           MOVE ZEROS TO CKP-REGS-PROCESSADOS.
+           MOVE ZEROS TO CKP-PAGINA-ATUAL.
+           MOVE ZEROS TO CKP-TOTAL-GERAL.
+           MOVE ZEROS TO CKP-SUBTOTAL-SITU.
+           MOVE ZEROS TO CKP-REGS-GRAVADOS.
+           MOVE ZEROS TO CKP-SITU-ANTERIOR.
+           MOVE 'S' TO CKP-PRIMEIRA-LEITURA.
+           MOVE ZEROS TO CKP-LINHAS-PAGINA.
+
+           OPEN OUTPUT CHECKPOINT.
+           IF WK-STATUS-K NOT EQUAL ZEROS
+               DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-K
+           ELSE
+               WRITE FL-CHECKPOINT-ARQ
+               CLOSE CHECKPOINT
+               IF WK-STATUS-K NOT EQUAL ZEROS
+                   DISPLAY 'ERRO AO FECHAR O ARQUIVO ' WK-STATUS-K
+               END-IF
+           END-IF.
+
+       2850-LIMPAR-CHECKPOINT-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * GRAVAR-AUDITORIA - acrescenta uma linha ao arquivo de
+      * auditoria com a data/hora, quantidade de registros lidos e
+      * gravados e o total de ARQ-VALO desta execucao. OPEN OUTPUT so
+      * e tentado quando o EXTEND falha por o arquivo ainda nao
+      * existir (status '35'); qualquer outro status de erro no OPEN
+      * EXTEND e apenas reportado, sem cair para OUTPUT, para nao
+      * truncar um Auditoria.log existente por causa de uma falha
+      * transitoria (permissao, I/O, arquivo em uso, etc).
+      *-----------------------------------------------------------------
+       2950-GRAVAR-AUDITORIA SECTION.
+           MOVE WK-CABEC01-MASK TO AUD-DATA.
+           MOVE WK-CABEC02-HORA-MASK TO AUD-HORA.
+           MOVE WK-REGS-PROCESSADOS TO AUD-REGS-LIDOS.
+           MOVE WK-REGS-GRAVADOS TO AUD-REGS-GRAVADOS.
+           MOVE WK-TOTAL-GERAL TO AUD-VALOR-TOTAL.
+           MOVE WK-DIVERGENCIA-CONTAGEM TO AUD-DIVERGENCIA.
+           MOVE WK-LINHA-AUDITORIA TO FL-AUDITORIA-ARQ.
+
+           OPEN EXTEND AUDITORIA.
+           IF WK-STATUS-A EQUAL 35
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           IF WK-STATUS-A EQUAL ZEROS
+               WRITE FL-AUDITORIA-ARQ
+               CLOSE AUDITORIA
+           ELSE
+               DISPLAY 'ERRO DE ABERTURA DE ARQUIVO ' WK-STATUS-A
+           END-IF.
+
+       2950-GRAVAR-AUDITORIA-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * RECONCILIAR-CONTAGEM - confere a quantidade final de registros
+      * lidos de LISTA contra a quantidade esperada informada na 6a
+      * linha de CBLZMW03.PARM, para pegar um arquivo incompleto antes
+      * de o relatorio sair como se estivesse completo. Quantidade
+      * esperada zerada (parametro ausente) desliga a conferencia.
+      *-----------------------------------------------------------------
+       2960-RECONCILIAR-CONTAGEM SECTION.
+           IF WK-QTD-ESPERADA GREATER ZEROS
+               IF WK-REGS-PROCESSADOS NOT EQUAL WK-QTD-ESPERADA
+                   MOVE 'S' TO WK-DIVERGENCIA-CONTAGEM
+                   DISPLAY 'ALERTA: QTDE DE REGISTROS DIVERGENTE - '
+                       'ESPERADO=' WK-QTD-ESPERADA
+                       ' LIDO=' WK-REGS-PROCESSADOS
+               END-IF
+           END-IF.
+
+       2960-RECONCILIAR-CONTAGEM-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * REJEITAR-REGISTRO - grava no arquivo de exceção o registro cujo
+      * CNPJ nao passou na validacao do digito verificador.
+      *-----------------------------------------------------------------
+       2600-REJEITAR-REGISTRO SECTION.
+           MOVE ARQ-CNPJ TO WK-REJ-CNPJ.
+           MOVE ARQ-SITU TO WK-REJ-SITU.
+           MOVE ARQ-VALO TO WK-VALO-MASK2.
+           MOVE WK-VALO-MASK2 TO WK-REJ-VALO.
+
+           IF WK-CNPJ-VALIDO NOT EQUAL 'S'
+               MOVE 'CNPJ INVALIDO - DIGITO VERIFICADOR'
+                   TO WK-REJ-MOTIVO
+           ELSE
+               MOVE 'REGISTRO TRUNCADO - FIM INVALIDO'
+                   TO WK-REJ-MOTIVO
+           END-IF.
+
+           MOVE WK-REG-REJEITADO TO FL-REJEITADOS-ARQ.
+           WRITE FL-REJEITADOS-ARQ AFTER ADVANCING 1 LINE.
+
+       2600-REJEITAR-REGISTRO-FIM.
            EXIT.
+
+      *-----------------------------------------------------------------
+      * QUEBRA-SITUACAO - imprime o subtotal da situacao encerrada
+      *-----------------------------------------------------------------
+       2900-QUEBRA-SITUACAO SECTION.
+           MOVE WK-SITU-ANTERIOR TO WK-LINSUB-SITU.
+           MOVE WK-SUBTOTAL-SITU TO WK-VALO-MASK2.
+           MOVE WK-VALO-MASK2 TO WK-LINSUB-VALO.
+
+           MOVE WK-LINSUB TO FL-RELATORIO-ARQ.
+           PERFORM 2700-ESCREVER-LINHA-RELATORIO.
+
+           MOVE ZEROS TO WK-SUBTOTAL-SITU.
+
+       2900-QUEBRA-SITUACAO-FIM.
+           EXIT.
+
       *-----------------------------------------------------------------
       * FINALIZAR
       *-----------------------------------------------------------------
        3000-FINALIZAR SECTION.
-           CLOSE LISTA.
-           IF WK-STATUS-E NOT EQUAL ZEROS
-               DISPLAY 'ERRO AO FECHAR O ARQUIVO ' WK-STATUS-E
+           IF WK-PRIMEIRA-LEITURA NOT EQUAL 'S'
+               PERFORM 2900-QUEBRA-SITUACAO
+           END-IF.
+
+           MOVE WK-TOTAL-GERAL TO WK-VALO-MASK2.
+           MOVE WK-VALO-MASK2 TO WK-LINTOT-VALO.
+           MOVE WK-LINTOT TO FL-RELATORIO-ARQ.
+           PERFORM 2700-ESCREVER-LINHA-RELATORIO.
+
+           PERFORM 2960-RECONCILIAR-CONTAGEM.
+           PERFORM 2850-LIMPAR-CHECKPOINT.
+           PERFORM 2950-GRAVAR-AUDITORIA.
+
+           CLOSE LISTA-ORDENADA.
+           IF WK-STATUS-O NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO ' WK-STATUS-O
            END-IF.
 
            CLOSE RELATORIO.
@@ -169,6 +993,16 @@
                DISPLAY 'ERRO AO FECHAR O ARQUIVO ' WK-STATUS-S
            END-IF.
 
+           CLOSE REJEITADOS.
+           IF WK-STATUS-R NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO ' WK-STATUS-R
+           END-IF.
+
+           CLOSE RELATORIO-CSV.
+           IF WK-STATUS-C NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO ' WK-STATUS-C
+           END-IF.
+
            DISPLAY 'Processo concluido.'
 
            STOP RUN.
