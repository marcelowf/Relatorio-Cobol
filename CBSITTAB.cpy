@@ -0,0 +1,30 @@
+      *-----------------------------------------------------------------
+      * Copybook: CBSITTAB
+      * Author: Marcelo Wzorek Filho
+      * Date: 08/08/2026
+      * Purpose: Tabela de descricoes da situacao do devedor (ARQ-SITU),
+      *          usada pelo CBLZMW03 para imprimir a situacao no relatorio
+      *          de forma legivel em vez do codigo cru.
+      * Updates:
+      * 08/08/2026 - Marcelo - Create Copybook
+      * 09/08/2026 - Marcelo - Codigos de situacao alem de 04 (ex.: 05)
+      *              aparecem nos arquivos de entrada mas seu significado
+      *              de negocio ainda nao foi cadastrado nesta tabela.
+      *              Ate que o codigo correto seja informado, o texto
+      *              default deixou de afirmar que a situacao e invalida
+      *              (o codigo pode ser perfeitamente valido) e passou a
+      *              indicar apenas que a descricao nao esta cadastrada.
+      *-----------------------------------------------------------------
+       01 WK-TAB-SITUACAO-DADOS PIC X(88) VALUE
+           '01EM DIA              ' &
+           '02INADIMPLENTE        ' &
+           '03EM COBRANCA         ' &
+           '04JURIDICO            '.
+
+       01 WK-TAB-SITUACAO REDEFINES WK-TAB-SITUACAO-DADOS.
+           02 WK-TAB-SITU-ITEM OCCURS 4 TIMES
+                   INDEXED BY WK-TAB-SITU-IDX.
+               03 WK-TAB-SITU-COD  PIC 9(02).
+               03 WK-TAB-SITU-DESC PIC X(20).
+
+       01 WK-SITU-DESC-DEFAULT PIC X(20) VALUE 'DESCRICAO INDEFINIDA'.
